@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PG3MAINT.
+       AUTHOR.         Forrest Hood.
+      *
+      *  Maintenance/inquiry program for PR3FA19.TXT, keyed on
+      *  Warehouse+Vendor+CandyID.  Displays the five CR-Data Sub
+      *  entries for the matching record and lets the operator update
+      *  Name/Size/Type/Stock/Price one Sub at a time, then rewrites
+      *  the matching record in place (OPEN I-O / REWRITE) back to
+      *  PR3FA19.TXT.
+      *
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT Candy-Inventory
+               ASSIGN TO "PR3FA19.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  Candy-Inventory
+           RECORD CONTAINS 146 CHARACTERS.
+
+           COPY "CANDYREC.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01  Flags-N-Switches.
+           05 EOF-Flag                     PIC X  VALUE 'N'.
+               88 No-More-Data                    VALUE 'Y'.
+           05 Found-Flag                   PIC X  VALUE 'N'.
+               88 Record-Found                    VALUE 'Y'.
+           05 Done-Flag                    PIC X  VALUE 'N'.
+               88 Done-Updating                   VALUE 'Y'.
+           05 Sub                          PIC 9.
+
+       01  Search-Key.
+           05 SK-Warehouse                 PIC X(4).
+           05 SK-Vendor                    PIC X(4).
+           05 SK-CandyID                   PIC X(3).
+
+       01  Update-Fields.
+           05 UP-Sub                       PIC 9.
+           05 UP-Name                      PIC X(15).
+           05 UP-Size                      PIC X.
+           05 UP-Type                      PIC XX.
+           05 UP-Stock                     PIC S9(4).
+           05 UP-Price                     PIC S999v99.
+
+       PROCEDURE DIVISION.
+
+       100-Main-Function.
+           PERFORM 150-Housekeeping
+           PERFORM 200-Update-Master
+           PERFORM 900-End-Function
+           .
+      * Prompts the operator for the search key and opens the file
+       150-Housekeeping.
+           DISPLAY 'CANDY RECORD MAINTENANCE'
+           DISPLAY 'ENTER WAREHOUSE CODE: '
+           ACCEPT SK-Warehouse
+           DISPLAY 'ENTER VENDOR CODE: '
+           ACCEPT SK-Vendor
+           DISPLAY 'ENTER CANDY ID: '
+           ACCEPT SK-CandyID
+           OPEN I-O Candy-Inventory
+           .
+      * Scans the master for the record matching the search key,
+      * pausing to let the operator update it and rewriting it in
+      * place when found
+       200-Update-Master.
+           PERFORM UNTIL No-More-Data
+               READ Candy-Inventory
+                   AT END
+                      MOVE 'Y' TO EOF-Flag
+                   NOT AT END
+                      IF NOT Record-Found
+                          AND CR-Warehouse = SK-Warehouse
+                          AND CR-Vendor = SK-Vendor
+                          AND CR-CandyID = SK-CandyID THEN
+                          MOVE 'Y' TO Found-Flag
+                          PERFORM 300-Maintain-Record
+                          REWRITE Candy-Record
+                      END-IF
+               END-READ
+           END-PERFORM
+           IF NOT Record-Found THEN
+               DISPLAY 'RECORD NOT FOUND'
+           END-IF
+           .
+      * Displays the matching record and lets the operator update
+      * one Sub entry at a time until they're done
+       300-Maintain-Record.
+           PERFORM 320-Display-Record
+           MOVE 'N' TO Done-Flag
+           PERFORM 340-Update-One-Sub UNTIL Done-Updating
+           .
+      * Displays the record's key and its five Sub entries
+       320-Display-Record.
+           DISPLAY 'WAREHOUSE: ' CR-Warehouse ' VENDOR: ' CR-Vendor
+               ' CANDY: ' CR-CandyID
+           MOVE 1 TO Sub
+           PERFORM 325-Display-Sub UNTIL Sub > 5
+           .
+      * Displays one Sub entry
+       325-Display-Sub.
+           DISPLAY Sub ' ' CRD-Name(Sub) ' ' CRD-Size(Sub) ' '
+               CRD-Type(Sub) ' ' CRD-Stock(Sub) ' ' CRD-Price(Sub)
+           ADD 1 TO Sub
+           .
+      * Asks which Sub entry to update, or ends maintenance on this
+      * record
+       340-Update-One-Sub.
+           DISPLAY 'ENTER SUB TO UPDATE (1-5, 0 TO FINISH): '
+           ACCEPT UP-Sub
+           IF UP-Sub = 0 THEN
+               MOVE 'Y' TO Done-Flag
+           ELSE
+               IF UP-Sub NOT < 1 AND UP-Sub NOT > 5 THEN
+                   PERFORM 350-Apply-Update
+               ELSE
+                   DISPLAY 'INVALID SUB NUMBER'
+               END-IF
+           END-IF
+           .
+      * Prompts for and applies new values to the chosen Sub entry
+       350-Apply-Update.
+           DISPLAY 'ENTER NAME: '
+           ACCEPT UP-Name
+           DISPLAY 'ENTER SIZE: '
+           ACCEPT UP-Size
+           DISPLAY 'ENTER TYPE: '
+           ACCEPT UP-Type
+           DISPLAY 'ENTER STOCK: '
+           ACCEPT UP-Stock
+           DISPLAY 'ENTER PRICE: '
+           ACCEPT UP-Price
+           MOVE UP-Name TO CRD-Name(UP-Sub)
+           MOVE UP-Size TO CRD-Size(UP-Sub)
+           MOVE UP-Type TO CRD-Type(UP-Sub)
+           MOVE UP-Stock TO CRD-Stock(UP-Sub)
+           MOVE UP-Price TO CRD-Price(UP-Sub)
+           .
+
+       900-End-Function.
+           CLOSE Candy-Inventory
+           STOP RUN
+           .
