@@ -17,28 +17,119 @@
            SELECT Candy-Report-File
                ASSIGN TO PRINTER "Candy Report".
 
+           SELECT Vendor-Master
+               ASSIGN TO "VENDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VM-Vendor-Code
+               FILE STATUS IS WS-Vendor-Status.
+
+           SELECT Candy-Extract-File
+               ASSIGN TO "CANDYCSV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Checkpoint-File
+               ASSIGN TO "CANDYCKP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL Restart-File
+               ASSIGN TO "CANDYRST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Restart-Status.
+
+           SELECT OPTIONAL Prior-Totals-File
+               ASSIGN TO "PRIORTOT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Prior-Status.
+
+           SELECT OPTIONAL Reorder-Persist-File
+               ASSIGN TO "CANDYROE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reorder-Persist-Status.
+
+           SELECT OPTIONAL Reject-Persist-File
+               ASSIGN TO "CANDYREJ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reject-Persist-Status.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  Candy-Inventory
-           RECORD CONTAINS 143 CHARACTERS.
-
-       01  Candy-Record.
-           05 CR-Warehouse                 PIC X(4).
-           05 CR-Vendor                    PIC X.
-           05 CR-CandyID                   PIC X(3).
-           05 CR-Data  OCCURS 5 TIMES.
-               10 CRD-Name                 PIC X(15).
-               10 CRD-Size                 PIC A.
-               10 CRD-Type                 PIC AA.
-               10 CRD-Stock                PIC S9(4).
-               10 CRD-Price                PIC S999v99.
+           RECORD CONTAINS 146 CHARACTERS.
+
+           COPY "CANDYREC.CPY".
 
        FD  Candy-Report-File
            RECORD CONTAINS 80 CHARACTERS.
 
        01  Report-Line                     PIC X(80).
 
+       FD  Vendor-Master
+           RECORD CONTAINS 22 CHARACTERS.
+
+       01  Vendor-Master-Record.
+           05 VM-Vendor-Code                PIC X(4).
+           05 VM-Vendor-Name                PIC X(18).
+
+       FD  Candy-Extract-File
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  Extract-Record                   PIC X(100).
+
+       FD  Checkpoint-File
+           RECORD CONTAINS 32 CHARACTERS.
+
+       01  Checkpoint-Record.
+           05 CK-Warehouse                  PIC X(4).
+           05 CK-Vendor                     PIC X(4).
+           05 CK-Candy                      PIC X(3).
+           05 CK-Warehouse-Total            PIC S9(8)v99.
+           05 CK-Grand-Total                PIC S9(9)v99.
+
+       FD  Restart-File
+           RECORD CONTAINS 32 CHARACTERS.
+
+       01  Restart-Record.
+           05 RR-Warehouse                  PIC X(4).
+           05 RR-Vendor                     PIC X(4).
+           05 RR-Candy                      PIC X(3).
+           05 RR-Warehouse-Total            PIC S9(8)v99.
+           05 RR-Grand-Total                PIC S9(9)v99.
+
+       FD  Prior-Totals-File
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  Prior-Totals-Record.
+           05 PT-Key                        PIC X(4).
+           05 PT-Total                      PIC S9(8)v99.
+
+      * Persists every reorder exception as it is logged so a restart
+      * run can carry forward the exceptions already found for the
+      * warehouses it is skipping
+       FD  Reorder-Persist-File
+           RECORD CONTAINS 25 CHARACTERS.
+
+       01  Reorder-Persist-Record.
+           05 RO-Warehouse                  PIC X(4).
+           05 RO-Vendor                     PIC X(4).
+           05 RO-CandyID                    PIC X(3).
+           05 RO-Size                       PIC X(10).
+           05 RO-Stock                      PIC S9(4).
+
+      * Persists every rejected-record entry as it is logged, for the
+      * same reason as Reorder-Persist-File above
+       FD  Reject-Persist-File
+           RECORD CONTAINS 31 CHARACTERS.
+
+       01  Reject-Persist-Record.
+           05 RJX-Warehouse                 PIC X(4).
+           05 RJX-Vendor                    PIC X(4).
+           05 RJX-CandyID                   PIC X(3).
+           05 RJX-Sub                       PIC 9.
+           05 RJX-Field                     PIC X(9).
+           05 RJX-Bad-Value                 PIC X(10).
+
        WORKING-STORAGE SECTION.
     
        01  Flags-N-Switches.
@@ -49,6 +140,48 @@
            05 Invalid-String               PIC X(7) VALUE 'INVALID'.
            05 Bad-String                   PIC X(3) VALUE 'BAD'.
            05 Sub                          PIC 9 .
+           05 Skip-Mode                    PIC X  VALUE 'N'.
+               88 Skipping                        VALUE 'Y'.
+
+      * Checkpoint/restart controls
+       01  Restart-Controls.
+           05 WS-Restart-Status             PIC XX.
+           05 RS-Resume-Warehouse           PIC X(4).
+           05 Resume-Seen-Flag              PIC X  VALUE 'N'.
+               88 Resume-Warehouse-Seen            VALUE 'Y'.
+           05 Restart-EOF-Flag              PIC X  VALUE 'N'.
+               88 No-More-Restart-Records          VALUE 'Y'.
+
+      * Reorder/reject exception persistence controls (carries
+      * already-logged exceptions across a checkpoint/restart)
+       01  Exception-Persist-Controls.
+           05 WS-Reorder-Persist-Status     PIC XX.
+           05 WS-Reject-Persist-Status      PIC XX.
+           05 Reorder-Persist-EOF-Flag      PIC X  VALUE 'N'.
+               88 No-More-Reorder-Persist          VALUE 'Y'.
+           05 Reject-Persist-EOF-Flag       PIC X  VALUE 'N'.
+               88 No-More-Reject-Persist           VALUE 'Y'.
+
+      * Prior-period variance controls
+       01  Prior-Totals-Controls.
+           05 WS-Prior-Status               PIC XX.
+           05 Prior-EOF-Flag                PIC X  VALUE 'N'.
+               88 No-More-Prior-Totals             VALUE 'Y'.
+           05 PT-Count                      PIC 9(3)  VALUE ZERO.
+           05 Grand-Key                     PIC X(4)  VALUE 'GRND'.
+
+       01  Prior-Totals-Table.
+           05 PT-Entry OCCURS 10 TIMES INDEXED BY PTX.
+               10 PTT-Key                   PIC X(4).
+               10 PTT-Total                 PIC S9(8)v99.
+
+       01  Variance-Fields.
+           05 VR-Key                        PIC X(4).
+           05 VR-Prior-Total                PIC S9(8)v99.
+           05 VR-Variance                   PIC S9(9)v99.
+           05 VR-Percent                    PIC S999v99.
+           05 VR-Found                      PIC X  VALUE 'N'.
+               88 Prior-Found                      VALUE 'Y'.
        
        01  Total-Fields.
            05 TF-Candy-Cost                PIC S9(6)v99  VALUE ZERO.
@@ -59,15 +192,50 @@
 
        01  Holds.
            05 Warehouse-Hold               PIC X(4).
-           05 Vendor-Hold                  PIC X.
+           05 Vendor-Hold                  PIC X(4).
            05 Candy-Hold                   PIC X(3).
            05 C-H                       PIC S9(6)v99  VALUE ZERO.
 
+      * Low-stock reorder exception tracking
+       01  Reorder-Controls.
+           05 Reorder-Threshold             PIC S9(4)  VALUE +25.
+           05 Reorder-Count                 PIC 9(4)   VALUE ZERO.
+
+       01  Reorder-Table.
+           05 Reorder-Entry OCCURS 500 TIMES INDEXED BY RX.
+               10 RT-Warehouse              PIC X(4).
+               10 RT-Vendor                 PIC X(4).
+               10 RT-CandyID                PIC X(3).
+               10 RT-Size                   PIC X(10).
+               10 RT-Stock                  PIC S9(4).
+
+      * Reject/invalid-record tracking
+       01  Reject-Controls.
+           05 Reject-Count                  PIC 9(4)   VALUE ZERO.
+           05 RJ-Field-Hold                 PIC X(9).
+           05 RJ-Bad-Hold                   PIC X(10).
+
+       01  Reject-Table.
+           05 Reject-Entry OCCURS 500 TIMES INDEXED BY JX.
+               10 RJ-Warehouse              PIC X(4).
+               10 RJ-Vendor                 PIC X(4).
+               10 RJ-CandyID                PIC X(3).
+               10 RJ-Sub                    PIC 9.
+               10 RJ-Field                  PIC X(9).
+               10 RJ-Bad-Value              PIC X(10).
+
        01  WS-Current-Date.
            05  WS-Year                     PIC 99.
            05  WS-Month                    PIC 99.
            05  WS-Day                      PIC 99.
 
+       01  Vendor-Master-Fields.
+           05 WS-Vendor-Status              PIC XX.
+           05 WS-Vendor-Name                PIC X(18).
+
+      * Candy size and type reference tables
+           COPY "SIZETYPE.CPY".
+
       **************        OUTPUT AREA        ********************
 
        01  Heading-One.
@@ -153,6 +321,133 @@
            05                    PIC X(20) VALUE SPACES.
            05 GT-Total           PIC $$$,$$$,$$$.99 .
 
+       01  Warehouse-Variance-Line.
+           05                    PIC X(13) VALUE SPACES.
+           05 WVL-Title          PIC X(19) VALUE 'VS PRIOR PERIOD:  '.
+           05 WVL-Variance       PIC +$$$,$$$,$$9.99.
+           05                    PIC X(2)  VALUE ' ('.
+           05 WVL-Percent        PIC +ZZ9.99.
+           05                    PIC X(2)  VALUE '%)'.
+
+       01  Warehouse-No-Prior-Line.
+           05                    PIC X(13) VALUE SPACES.
+           05 WNP-Message        PIC X(24)
+               VALUE 'NO PRIOR PERIOD ON FILE'.
+
+       01  Grand-Variance-Line.
+           05                    PIC X(21) VALUE SPACES.
+           05 GVL-Title          PIC X(19) VALUE 'VS PRIOR PERIOD:  '.
+           05 GVL-Variance       PIC +$$$,$$$,$$9.99.
+           05                    PIC X(2)  VALUE ' ('.
+           05 GVL-Percent        PIC +ZZ9.99.
+           05                    PIC X(2)  VALUE '%)'.
+
+       01  Grand-No-Prior-Line.
+           05                    PIC X(21) VALUE SPACES.
+           05 GNP-Message        PIC X(24)
+               VALUE 'NO PRIOR PERIOD ON FILE'.
+
+       01  Reorder-Heading-One.
+           05                    PIC X(26) VALUE SPACES.
+           05 RH1-Title          PIC X(28)
+               VALUE 'REORDER EXCEPTION REPORT'.
+
+       01  Reorder-Heading-Two.
+           05                    PIC X(2)  VALUE SPACES.
+           05 RH2-WH             PIC X(10) VALUE 'WAREHOUSE'.
+           05                    PIC X(3)  VALUE SPACES.
+           05 RH2-Vendor         PIC X(6)  VALUE 'VENDOR'.
+           05                    PIC X(4)  VALUE SPACES.
+           05 RH2-Candy          PIC X(5)  VALUE 'CANDY'.
+           05                    PIC X(5)  VALUE SPACES.
+           05 RH2-Size           PIC X(4)  VALUE 'SIZE'.
+           05                    PIC X(7)  VALUE SPACES.
+           05 RH2-Stock          PIC X(8)  VALUE 'IN STOCK'.
+
+       01  Reorder-Detail-Line.
+           05                    PIC X(3)  VALUE SPACES.
+           05 RL-Warehouse       PIC X(4).
+           05                    PIC X(7)  VALUE SPACES.
+           05 RL-Vendor          PIC X(4).
+           05                    PIC X(6)  VALUE SPACES.
+           05 RL-Candy           PIC X(3).
+           05                    PIC X(7)  VALUE SPACES.
+           05 RL-Size            PIC X(10).
+           05                    PIC X(1)  VALUE SPACES.
+           05 RL-Stock           PIC ZZZ9.
+
+       01  Reorder-None-Line.
+           05                    PIC X(3)  VALUE SPACES.
+           05 RN-Message         PIC X(30)
+               VALUE 'NO ITEMS BELOW REORDER POINT'.
+
+       01  Reject-Heading-One.
+           05                    PIC X(26) VALUE SPACES.
+           05 JH1-Title          PIC X(28)
+               VALUE 'REJECTED RECORD REPORT'.
+
+       01  Reject-Heading-Two.
+           05                    PIC X(2)  VALUE SPACES.
+           05 JH2-WH             PIC X(10) VALUE 'WAREHOUSE'.
+           05                    PIC X(3)  VALUE SPACES.
+           05 JH2-Vendor         PIC X(6)  VALUE 'VENDOR'.
+           05                    PIC X(4)  VALUE SPACES.
+           05 JH2-Candy          PIC X(5)  VALUE 'CANDY'.
+           05                    PIC X(4)  VALUE SPACES.
+           05 JH2-Sub            PIC X(3)  VALUE 'SUB'.
+           05                    PIC X(4)  VALUE SPACES.
+           05 JH2-Field          PIC X(9)  VALUE 'BAD FIELD'.
+           05                    PIC X(3)  VALUE SPACES.
+           05 JH2-Value          PIC X(9)  VALUE 'BAD VALUE'.
+
+       01  Reject-Detail-Line.
+           05                    PIC X(3)  VALUE SPACES.
+           05 JL-Warehouse       PIC X(4).
+           05                    PIC X(7)  VALUE SPACES.
+           05 JL-Vendor          PIC X(4).
+           05                    PIC X(6)  VALUE SPACES.
+           05 JL-Candy           PIC X(3).
+           05                    PIC X(6)  VALUE SPACES.
+           05 JL-Sub             PIC 9.
+           05                    PIC X(6)  VALUE SPACES.
+           05 JL-Field           PIC X(9).
+           05                    PIC X(3)  VALUE SPACES.
+           05 JL-Value           PIC X(10).
+
+       01  Reject-None-Line.
+           05                    PIC X(3)  VALUE SPACES.
+           05 JN-Message         PIC X(20) VALUE 'NO REJECTED RECORDS'.
+
+      * CSV extract rows written to Candy-Extract-File alongside the
+      * printed report
+       01  CSV-Detail-Row.
+           05 CDR-Tag            PIC X(6)  VALUE 'DETAIL'.
+           05                    PIC X     VALUE ','.
+           05 CDR-Warehouse      PIC X(4).
+           05                    PIC X     VALUE ','.
+           05 CDR-Vendor         PIC X(4).
+           05                    PIC X     VALUE ','.
+           05 CDR-Candy          PIC X(3).
+           05                    PIC X     VALUE ','.
+           05 CDR-Sub            PIC 9.
+           05                    PIC X     VALUE ','.
+           05 CDR-Name           PIC X(15).
+           05                    PIC X     VALUE ','.
+           05 CDR-Size           PIC X(10).
+           05                    PIC X     VALUE ','.
+           05 CDR-Type           PIC XX.
+           05                    PIC X     VALUE ','.
+           05 CDR-Stock          PIC -(4)9.
+           05                    PIC X     VALUE ','.
+           05 CDR-Cost           PIC -(7)9.99.
+
+       01  CSV-Total-Row.
+           05 CTR-Tag            PIC X(15).
+           05                    PIC X     VALUE ','.
+           05 CTR-Name           PIC X(18).
+           05                    PIC X     VALUE ','.
+           05 CTR-Total          PIC -(8)9.99.
+
        PROCEDURE DIVISION.
 
        100-Main-Function.
@@ -160,16 +455,132 @@
            PERFORM 200-Page-Headings
            PERFORM 300-Read-File
            PERFORM 500-Grand-Total
+           PERFORM 600-Print-Reorder-Report
+           PERFORM 700-Print-Reject-Report
            PERFORM 1000-End-Function
            .
-      * Opens input and output and gets the current date
+      * Opens input and output, gets the current date, and picks up
+      * a restart point left by a prior checkpoint if one was supplied
        150-Housekeeping.
            OPEN INPUT Candy-Inventory
+           OPEN INPUT Vendor-Master
            OPEN OUTPUT Candy-Report-File
            ACCEPT WS-Current-Date FROM DATE
            MOVE WS-Month TO H2-Month
            MOVE WS-Day TO H2-Day
            MOVE WS-Year TO H2-Year
+           PERFORM 175-Check-Restart
+           PERFORM 178-Open-Run-Outputs
+           PERFORM 180-Load-Prior-Totals
+           .
+      * Loads last period's warehouse (and grand) totals, if supplied,
+      * for the variance figures printed on the total lines
+       180-Load-Prior-Totals.
+           OPEN INPUT Prior-Totals-File
+           IF WS-Prior-Status = '00' THEN
+               PERFORM UNTIL No-More-Prior-Totals
+                   READ Prior-Totals-File
+                       AT END
+                           MOVE 'Y' TO Prior-EOF-Flag
+                       NOT AT END
+                           IF PT-Count < 10 THEN
+                               ADD 1 TO PT-Count
+                               SET PTX TO PT-Count
+                               MOVE PT-Key TO PTT-Key(PTX)
+                               MOVE PT-Total TO PTT-Total(PTX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Prior-Totals-File
+           END-IF
+           .
+      * Reads every record on the restart file - the checkpoint file
+      * accumulates one record per warehouse break, so the restart
+      * file (a copy of it) can hold several - and keeps the LAST one,
+      * which reflects the most recently completed warehouse
+       175-Check-Restart.
+           OPEN INPUT Restart-File
+           IF WS-Restart-Status = '00' THEN
+               PERFORM UNTIL No-More-Restart-Records
+                   READ Restart-File
+                       AT END
+                           MOVE 'Y' TO Restart-EOF-Flag
+                       NOT AT END
+                           MOVE 'Y' TO Skip-Mode
+                           MOVE RR-Warehouse TO RS-Resume-Warehouse
+                           MOVE RR-Grand-Total TO TF-Grand-Total
+                   END-READ
+               END-PERFORM
+               CLOSE Restart-File
+           END-IF
+           .
+      * Opens the checkpoint, CSV extract, and exception-persist files
+      * - EXTEND (append) on a restart, so the rows a prior run already
+      * wrote for the warehouses being skipped survive, or OUTPUT
+      * (fresh) otherwise - and, on a restart, carries the exceptions
+      * already persisted for those warehouses into the in-memory
+      * tables first so the end-of-run reports still include them
+       178-Open-Run-Outputs.
+           IF Skipping THEN
+               PERFORM 179-Load-Exception-Persist
+               OPEN EXTEND Checkpoint-File
+               OPEN EXTEND Candy-Extract-File
+               OPEN EXTEND Reorder-Persist-File
+               OPEN EXTEND Reject-Persist-File
+           ELSE
+               OPEN OUTPUT Checkpoint-File
+               OPEN OUTPUT Candy-Extract-File
+               OPEN OUTPUT Reorder-Persist-File
+               OPEN OUTPUT Reject-Persist-File
+           END-IF
+           .
+      * Reads back the reorder and reject exceptions a prior run
+      * persisted for warehouses already completed, loading them into
+      * Reorder-Table and Reject-Table alongside anything logged fresh
+      * by this run
+       179-Load-Exception-Persist.
+           OPEN INPUT Reorder-Persist-File
+           IF WS-Reorder-Persist-Status = '00' THEN
+               PERFORM UNTIL No-More-Reorder-Persist
+                   READ Reorder-Persist-File
+                       AT END
+                           MOVE 'Y' TO Reorder-Persist-EOF-Flag
+                       NOT AT END
+                           IF Reorder-Count < 500 THEN
+                               ADD 1 TO Reorder-Count
+                               SET RX TO Reorder-Count
+                               MOVE RO-Warehouse TO RT-Warehouse(RX)
+                               MOVE RO-Vendor TO RT-Vendor(RX)
+                               MOVE RO-CandyID TO RT-CandyID(RX)
+                               MOVE RO-Size TO RT-Size(RX)
+                               MOVE RO-Stock TO RT-Stock(RX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Reorder-Persist-File
+           END-IF
+
+           OPEN INPUT Reject-Persist-File
+           IF WS-Reject-Persist-Status = '00' THEN
+               PERFORM UNTIL No-More-Reject-Persist
+                   READ Reject-Persist-File
+                       AT END
+                           MOVE 'Y' TO Reject-Persist-EOF-Flag
+                       NOT AT END
+                           IF Reject-Count < 500 THEN
+                               ADD 1 TO Reject-Count
+                               SET JX TO Reject-Count
+                               MOVE RJX-Warehouse TO RJ-Warehouse(JX)
+                               MOVE RJX-Vendor TO RJ-Vendor(JX)
+                               MOVE RJX-CandyID TO RJ-CandyID(JX)
+                               MOVE RJX-Sub TO RJ-Sub(JX)
+                               MOVE RJX-Field TO RJ-Field(JX)
+                               MOVE RJX-Bad-Value TO RJ-Bad-Value(JX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Reject-Persist-File
+           END-IF
            .
       * Prints the headings at the top of every page
        200-Page-Headings.
@@ -188,28 +599,30 @@
             WRITE Report-Line FROM Heading-Three
                 AFTER ADVANCING Proper-Spacing
             .
-      * Validates and expands the vendor and prints the vendor heading
+      * Looks up and prints the vendor heading
        250-Print-Vendor.
-            EVALUATE TRUE
-                WHEN Vendor-Hold = 'A'
-                   MOVE 'Atomic Sweets' TO H4-Vendor
-                WHEN Vendor-Hold = 'B'
-                    MOVE 'Boozie Sweets' TO H4-Vendor
-                WHEN Vendor-Hold = 'N'
-                    MOVE 'Nellies Sweet Shop' TO H4-Vendor
-                WHEN Vendor-Hold = 'T'
-                    MOVE 'TigerTreats' TO H4-Vendor
-                WHEN OTHER
-                    STRING Invalid-String DELIMITED BY ' '
-                               ' ' DELIMITED BY SIZE
-                           Vendor-Hold DELIMITED BY SIZE
-                           INTO H4-Vendor
-                    END-STRING
-            END-EVALUATE
+            PERFORM 260-Lookup-Vendor
+            MOVE WS-Vendor-Name TO H4-Vendor
             MOVE 2 TO Proper-Spacing
             WRITE Report-Line FROM Heading-Four
                 AFTER ADVANCING Proper-Spacing
             .
+      * Reads the Vendor-Master file for the vendor code in
+      * Vendor-Hold and builds its display name, or flags it invalid
+      * when the code isn't on file.
+       260-Lookup-Vendor.
+            MOVE SPACES TO VM-Vendor-Code
+            MOVE Vendor-Hold TO VM-Vendor-Code
+            READ Vendor-Master
+                INVALID KEY
+                    STRING Invalid-String DELIMITED BY ' '
+                               ' ' DELIMITED BY SIZE
+                           Vendor-Hold DELIMITED BY SIZE
+                           INTO WS-Vendor-Name
+                NOT INVALID KEY
+                    MOVE VM-Vendor-Name TO WS-Vendor-Name
+            END-READ
+            .
       * Prints the candy heading
        275-Print-Candy.
             MOVE Candy-Hold TO H5-CandyID
@@ -220,17 +633,35 @@
                 AFTER ADVANCING Proper-Spacing
 
             .
-      * Opens the file and reads it line by line
+      * Opens the file and reads it line by line, skipping past any
+      * warehouse already reported before a restart point
        300-Read-File.
             PERFORM UNTIL No-More-Data
                 READ Candy-Inventory
                     AT END
                        MOVE 'Y' TO EOF-Flag
                     NOT AT END
-                       PERFORM 400-Process-File
+                       IF Skipping THEN
+                           PERFORM 310-Check-Skip
+                       END-IF
+                       IF NOT Skipping THEN
+                           PERFORM 400-Process-File
+                       END-IF
                 END-READ
             END-PERFORM
             .
+      * Keeps skipping through every record of the warehouse named on
+      * the restart record (already reported last run), then turns off
+      * skip mode as soon as a following warehouse is reached
+       310-Check-Skip.
+           IF CR-Warehouse = RS-Resume-Warehouse THEN
+               MOVE 'Y' TO Resume-Seen-Flag
+           ELSE
+               IF Resume-Warehouse-Seen THEN
+                   MOVE 'N' TO Skip-Mode
+               END-IF
+           END-IF
+           .
       * Processes and validates the input and prints the detail line, 
       * determines when the candy, vendor, or warehouse has changed
       * and calls the paragraphs that handle printing the total lines, 
@@ -275,50 +706,80 @@
                     ELSE 
                         MOVE SPACES TO DL-Name
                     END-IF
-      * Validates that the input isn't blank
-                    EVALUATE TRUE
-                        WHEN CRD-Size(Sub) = 'L'
-                            MOVE 'Large' TO DL-Size
-                        WHEN CRD-Size(Sub) = 'M'
-                            MOVE 'Medium' TO DL-Size
-                        WHEN CRD-Size(Sub) = 'S'
-                            MOVE 'Small' TO DL-Size
-                        WHEN CRD-Size(Sub) = 'G'
-                            MOVE 'Gift' TO DL-Size
-                        WHEN CRD-Size(Sub) = 'X'
-                            MOVE 'Sample' TO DL-Size
-                        WHEN OTHER
+      * Validates the size against the Size-Table and expands it
+                    SET SZX TO 1
+                    SEARCH SZ-Entry
+                        AT END
                             STRING Bad-String DELIMITED BY ' '
                                        ' ' DELIMITED BY SIZE
                                    CRD-Size(Sub) DELIMITED BY SIZE
                                    INTO DL-Size
                             END-STRING
-                    END-EVALUATE
+                            MOVE CRD-Size(Sub) TO RJ-Bad-Hold
+                            MOVE 'CRD-SIZE' TO RJ-Field-Hold
+                            PERFORM 485-Log-Reject
+                        WHEN SZ-Code(SZX) = CRD-Size(Sub)
+                            MOVE SZ-Description(SZX) TO DL-Size
+                    END-SEARCH
+      * Validates the candy type against the Type-Table
+                    SET TYX TO 1
+                    SEARCH TY-Entry
+                        AT END
+                            MOVE CRD-Type(Sub) TO RJ-Bad-Hold
+                            MOVE 'CRD-TYPE' TO RJ-Field-Hold
+                            PERFORM 485-Log-Reject
+                        WHEN TY-Code(TYX) = CRD-Type(Sub)
+                            CONTINUE
+                    END-SEARCH
                     MOVE CRD-Type(Sub) TO DL-Type
-      * Validates the price and stock and adds the total price of the
-      * candy to the totals.
-                    IF CRD-Price(Sub) IS NUMERIC THEN 
-                        IF CRD-Stock(Sub) IS NUMERIC THEN
-                           MOVE CRD-Stock(Sub) TO DL-Stock
-                           COMPUTE C-H = CRD-Price(Sub) * CRD-Stock(Sub)
-                           ADD C-H TO TF-Candy-Total
-                           ADD C-H TO TF-Vendor-Total
-                           ADD C-H TO TF-Warehouse
-                           ADD C-H TO TF-Grand-Total
-                           MOVE C-H TO DL-Cost
-                           MOVE ZEROS TO C-H
-                        ELSE
-                            MOVE ZEROS TO DL-Cost
-                            MOVE ZEROS TO DL-Stock
-                        END-IF
+      * Validates the price and stock independently, so a Sub entry
+      * with both fields bad gets both logged, and adds the total
+      * price of the candy to the totals when both fields are good.
+                    MOVE ZEROS TO DL-Cost
+                    MOVE ZEROS TO DL-Stock
+
+                    IF CRD-Price(Sub) NOT NUMERIC THEN
+                        MOVE CRD-Price-X(Sub) TO RJ-Bad-Hold
+                        MOVE 'CRD-PRICE' TO RJ-Field-Hold
+                        PERFORM 485-Log-Reject
+                    END-IF
+
+                    IF CRD-Stock(Sub) NOT NUMERIC THEN
+                        MOVE CRD-Stock-X(Sub) TO RJ-Bad-Hold
+                        MOVE 'CRD-STOCK' TO RJ-Field-Hold
+                        PERFORM 485-Log-Reject
                     ELSE
-                        MOVE ZEROS TO DL-Cost
-                        MOVE ZEROS TO DL-Stock
+                        MOVE CRD-Stock(Sub) TO DL-Stock
+                        IF CRD-Stock(Sub) < Reorder-Threshold THEN
+                            PERFORM 480-Log-Reorder-Exception
+                        END-IF
+                    END-IF
+
+                    IF CRD-Price(Sub) IS NUMERIC
+                        AND CRD-Stock(Sub) IS NUMERIC THEN
+                        COMPUTE C-H = CRD-Price(Sub) * CRD-Stock(Sub)
+                        ADD C-H TO TF-Candy-Total
+                        ADD C-H TO TF-Vendor-Total
+                        ADD C-H TO TF-Warehouse
+                        ADD C-H TO TF-Grand-Total
+                        MOVE C-H TO DL-Cost
+                        MOVE ZEROS TO C-H
                     END-IF
 
                     WRITE Report-Line FROM Detail-Line
                         AFTER ADVANCING Proper-Spacing
                     MOVE 1 TO Proper-Spacing
+
+                    MOVE Warehouse-Hold TO CDR-Warehouse
+                    MOVE Vendor-Hold TO CDR-Vendor
+                    MOVE Candy-Hold TO CDR-Candy
+                    MOVE Sub TO CDR-Sub
+                    MOVE CRD-Name(Sub) TO CDR-Name
+                    MOVE DL-Size TO CDR-Size
+                    MOVE DL-Type TO CDR-Type
+                    MOVE DL-Stock TO CDR-Stock
+                    MOVE DL-Cost TO CDR-Cost
+                    WRITE Extract-Record FROM CSV-Detail-Row
                 END-IF
                 ADD 1 TO Sub
             END-PERFORM
@@ -333,6 +794,33 @@
            MOVE 2 TO Proper-Spacing
            WRITE Report-Line FROM Total-Warehouse-Line
                AFTER ADVANCING Proper-Spacing
+           MOVE 'WAREHOUSE-TOTAL' TO CTR-Tag
+           MOVE Warehouse-Hold TO CTR-Name
+           MOVE TF-Warehouse TO CTR-Total
+           WRITE Extract-Record FROM CSV-Total-Row
+
+           MOVE Warehouse-Hold TO CK-Warehouse
+           MOVE Vendor-Hold TO CK-Vendor
+           MOVE Candy-Hold TO CK-Candy
+           MOVE TF-Warehouse TO CK-Warehouse-Total
+           MOVE TF-Grand-Total TO CK-Grand-Total
+           WRITE Checkpoint-Record
+
+           MOVE Warehouse-Hold TO VR-Key
+           MOVE TF-Warehouse TO VR-Variance
+           PERFORM 490-Compute-Variance
+           IF Prior-Found THEN
+               MOVE VR-Variance TO WVL-Variance
+               MOVE VR-Percent TO WVL-Percent
+               MOVE 1 TO Proper-Spacing
+               WRITE Report-Line FROM Warehouse-Variance-Line
+                   AFTER ADVANCING Proper-Spacing
+           ELSE
+               MOVE 1 TO Proper-Spacing
+               WRITE Report-Line FROM Warehouse-No-Prior-Line
+                   AFTER ADVANCING Proper-Spacing
+           END-IF
+
            MOVE ZEROS TO TF-Warehouse
 
            .
@@ -340,26 +828,16 @@
       * the vendor total line, nd resets the vendor total.
        450-Vendor-Break.
             PERFORM 475-Candy-Break
-            EVALUATE TRUE
-                WHEN Vendor-Hold = 'A'
-                   MOVE 'Atomic Sweets' TO VL-Name
-                WHEN Vendor-Hold = 'B'
-                    MOVE 'Boozie Sweets' TO VL-Name
-                WHEN Vendor-Hold = 'N'
-                    MOVE 'Nellies Sweet Shop' TO VL-Name
-                WHEN Vendor-Hold = 'T'
-                    MOVE 'TigerTreats' TO VL-Name
-                WHEN OTHER
-                    STRING Invalid-String DELIMITED BY ' '
-                               ' ' DELIMITED BY SIZE
-                           Vendor-Hold DELIMITED BY SIZE
-                           INTO VL-Name
-                    END-STRING
-            END-EVALUATE
+            PERFORM 260-Lookup-Vendor
+            MOVE WS-Vendor-Name TO VL-Name
             MOVE TF-Vendor-Total TO VL-Total
             MOVE 2 TO Proper-Spacing
             WRITE Report-Line FROM Total-Vendor-Line
                 AFTER ADVANCING Proper-Spacing
+            MOVE 'VENDOR-TOTAL' TO CTR-Tag
+            MOVE WS-Vendor-Name TO CTR-Name
+            MOVE TF-Vendor-Total TO CTR-Total
+            WRITE Extract-Record FROM CSV-Total-Row
             MOVE ZEROS TO TF-Vendor-Total
            .
       * Prints the candy total line and resets the candy total.
@@ -369,8 +847,83 @@
            MOVE 2 TO Proper-Spacing
            WRITE Report-Line FROM Total-Candy-Line
                AFTER ADVANCING Proper-Spacing
+           MOVE 'CANDY-TOTAL' TO CTR-Tag
+           MOVE Candy-Hold TO CTR-Name
+           MOVE TF-Candy-Total TO CTR-Total
+           WRITE Extract-Record FROM CSV-Total-Row
            MOVE ZEROS TO TF-Candy-Total
            .
+      * Records a Sub entry whose stock fell below the reorder point
+      * for later printing on the reorder exception report, and
+      * persists it so a future restart can carry it forward
+       480-Log-Reorder-Exception.
+           IF Reorder-Count < 500 THEN
+               ADD 1 TO Reorder-Count
+               SET RX TO Reorder-Count
+               MOVE Warehouse-Hold TO RT-Warehouse(RX)
+               MOVE Vendor-Hold TO RT-Vendor(RX)
+               MOVE Candy-Hold TO RT-CandyID(RX)
+               MOVE DL-Size TO RT-Size(RX)
+               MOVE CRD-Stock(Sub) TO RT-Stock(RX)
+               MOVE Warehouse-Hold TO RO-Warehouse
+               MOVE Vendor-Hold TO RO-Vendor
+               MOVE Candy-Hold TO RO-CandyID
+               MOVE DL-Size TO RO-Size
+               MOVE CRD-Stock(Sub) TO RO-Stock
+               WRITE Reorder-Persist-Record
+           END-IF
+           .
+      * Records a bad CRD-Size, CRD-Price, or CRD-Stock field for later
+      * printing on the rejected record report, and persists it so a
+      * future restart can carry it forward
+       485-Log-Reject.
+           IF Reject-Count < 500 THEN
+               ADD 1 TO Reject-Count
+               SET JX TO Reject-Count
+               MOVE Warehouse-Hold TO RJ-Warehouse(JX)
+               MOVE Vendor-Hold TO RJ-Vendor(JX)
+               MOVE Candy-Hold TO RJ-CandyID(JX)
+               MOVE Sub TO RJ-Sub(JX)
+               MOVE RJ-Field-Hold TO RJ-Field(JX)
+               MOVE RJ-Bad-Hold TO RJ-Bad-Value(JX)
+               MOVE Warehouse-Hold TO RJX-Warehouse
+               MOVE Vendor-Hold TO RJX-Vendor
+               MOVE Candy-Hold TO RJX-CandyID
+               MOVE Sub TO RJX-Sub
+               MOVE RJ-Field-Hold TO RJX-Field
+               MOVE RJ-Bad-Hold TO RJX-Bad-Value
+               WRITE Reject-Persist-Record
+           END-IF
+           .
+      * Looks up VR-Key in the prior-totals table and computes the
+      * variance and percent-change against the amount passed in
+      * VR-Variance (the caller moves the current-period total there
+      * before calling, and reads the results back out of VR-Variance
+      * and VR-Percent).
+       490-Compute-Variance.
+           MOVE 'N' TO VR-Found
+           MOVE ZERO TO VR-Prior-Total
+           PERFORM 492-Search-Prior-Totals
+               VARYING PTX FROM 1 BY 1
+               UNTIL PTX > PT-Count
+           IF Prior-Found THEN
+               COMPUTE VR-Variance = VR-Variance - VR-Prior-Total
+               IF VR-Prior-Total NOT = ZERO THEN
+                   COMPUTE VR-Percent ROUNDED =
+                       (VR-Variance / VR-Prior-Total) * 100
+               ELSE
+                   MOVE ZERO TO VR-Percent
+               END-IF
+           END-IF
+           .
+      * Checks a single prior-totals table entry against VR-Key
+       492-Search-Prior-Totals.
+           IF NOT Prior-Found
+               AND PTT-Key(PTX) = VR-Key THEN
+               MOVE 'Y' TO VR-Found
+               MOVE PTT-Total(PTX) TO VR-Prior-Total
+           END-IF
+           .
       * Prints the total for all warehouses.
        500-Grand-Total.
            PERFORM 425-Warehouse-Break
@@ -378,11 +931,98 @@
            MOVE 3 TO Proper-Spacing
            WRITE Report-Line FROM Grand-Total-Line
                AFTER ADVANCING Proper-Spacing
+           MOVE 'GRAND-TOTAL' TO CTR-Tag
+           MOVE SPACES TO CTR-Name
+           MOVE TF-Grand-Total TO CTR-Total
+           WRITE Extract-Record FROM CSV-Total-Row
+
+           MOVE Grand-Key TO VR-Key
+           MOVE TF-Grand-Total TO VR-Variance
+           PERFORM 490-Compute-Variance
+           IF Prior-Found THEN
+               MOVE VR-Variance TO GVL-Variance
+               MOVE VR-Percent TO GVL-Percent
+               MOVE 2 TO Proper-Spacing
+               WRITE Report-Line FROM Grand-Variance-Line
+                   AFTER ADVANCING Proper-Spacing
+           ELSE
+               MOVE 2 TO Proper-Spacing
+               WRITE Report-Line FROM Grand-No-Prior-Line
+                   AFTER ADVANCING Proper-Spacing
+           END-IF
             .
 
+      * Prints the reorder exception section listing every Sub entry
+      * that fell below the reorder threshold during the run.
+       600-Print-Reorder-Report.
+           MOVE 1 TO Proper-Spacing
+           WRITE Report-Line FROM Reorder-Heading-One
+               AFTER ADVANCING PAGE
+           MOVE 2 TO Proper-Spacing
+           WRITE Report-Line FROM Reorder-Heading-Two
+               AFTER ADVANCING Proper-Spacing
+           IF Reorder-Count = ZERO THEN
+               MOVE 2 TO Proper-Spacing
+               WRITE Report-Line FROM Reorder-None-Line
+                   AFTER ADVANCING Proper-Spacing
+           ELSE
+               PERFORM 625-Print-Reorder-Detail
+                   VARYING RX FROM 1 BY 1
+                   UNTIL RX > Reorder-Count
+           END-IF
+           .
+      * Prints a single reorder exception detail line.
+       625-Print-Reorder-Detail.
+           MOVE RT-Warehouse(RX) TO RL-Warehouse
+           MOVE RT-Vendor(RX) TO RL-Vendor
+           MOVE RT-CandyID(RX) TO RL-Candy
+           MOVE RT-Size(RX) TO RL-Size
+           MOVE RT-Stock(RX) TO RL-Stock
+           MOVE 1 TO Proper-Spacing
+           WRITE Report-Line FROM Reorder-Detail-Line
+               AFTER ADVANCING Proper-Spacing
+           .
+
+      * Prints the rejected record section listing every CRD-Size,
+      * CRD-Price, or CRD-Stock value that failed validation.
+       700-Print-Reject-Report.
+           MOVE 1 TO Proper-Spacing
+           WRITE Report-Line FROM Reject-Heading-One
+               AFTER ADVANCING PAGE
+           MOVE 2 TO Proper-Spacing
+           WRITE Report-Line FROM Reject-Heading-Two
+               AFTER ADVANCING Proper-Spacing
+           IF Reject-Count = ZERO THEN
+               MOVE 2 TO Proper-Spacing
+               WRITE Report-Line FROM Reject-None-Line
+                   AFTER ADVANCING Proper-Spacing
+           ELSE
+               PERFORM 725-Print-Reject-Detail
+                   VARYING JX FROM 1 BY 1
+                   UNTIL JX > Reject-Count
+           END-IF
+           .
+      * Prints a single rejected record detail line.
+       725-Print-Reject-Detail.
+           MOVE RJ-Warehouse(JX) TO JL-Warehouse
+           MOVE RJ-Vendor(JX) TO JL-Vendor
+           MOVE RJ-CandyID(JX) TO JL-Candy
+           MOVE RJ-Sub(JX) TO JL-Sub
+           MOVE RJ-Field(JX) TO JL-Field
+           MOVE RJ-Bad-Value(JX) TO JL-Value
+           MOVE 1 TO Proper-Spacing
+           WRITE Report-Line FROM Reject-Detail-Line
+               AFTER ADVANCING Proper-Spacing
+           .
+
        1000-End-Function.
            CLOSE Candy-Inventory
+           CLOSE Vendor-Master
            CLOSE Candy-Report-File
+           CLOSE Candy-Extract-File
+           CLOSE Checkpoint-File
+           CLOSE Reorder-Persist-File
+           CLOSE Reject-Persist-File
            STOP RUN
            .
 
