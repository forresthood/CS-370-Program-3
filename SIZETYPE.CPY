@@ -0,0 +1,27 @@
+      * Candy package size and candy type reference tables, used to
+      * validate CRD-Size and CRD-Type in PG3 without editing the
+      * program every time a new size or type is added to the vocabulary.
+       01  Size-Table-Values.
+           05  FILLER                   PIC X(11) VALUE 'LLarge     '.
+           05  FILLER                   PIC X(11) VALUE 'MMedium    '.
+           05  FILLER                   PIC X(11) VALUE 'SSmall     '.
+           05  FILLER                   PIC X(11) VALUE 'GGift      '.
+           05  FILLER                   PIC X(11) VALUE 'XSample    '.
+
+       01  Size-Table REDEFINES Size-Table-Values.
+           05  SZ-Entry OCCURS 5 TIMES INDEXED BY SZX.
+               10  SZ-Code              PIC X.
+               10  SZ-Description       PIC X(10).
+
+       01  Type-Table-Values.
+           05  FILLER                   PIC X(12) VALUE 'CHChocolate '.
+           05  FILLER                   PIC X(12) VALUE 'GUGummy     '.
+           05  FILLER                   PIC X(12) VALUE 'HCHard Candy'.
+           05  FILLER                   PIC X(12) VALUE 'SOSour      '.
+           05  FILLER                   PIC X(12) VALUE 'NONovelty   '.
+           05  FILLER                   PIC X(12) VALUE 'LILicorice  '.
+
+       01  Type-Table REDEFINES Type-Table-Values.
+           05  TY-Entry OCCURS 6 TIMES INDEXED BY TYX.
+               10  TY-Code              PIC XX.
+               10  TY-Description       PIC X(10).
