@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PG3SALE.
+       AUTHOR.         Forrest Hood.
+      *
+      *  Nightly batch program that applies a day's candy sales
+      *  transactions against the PR3FA19.TXT master, decrementing
+      *  CRD-Stock(Sub) for each Warehouse/Vendor/CandyID/Sub sold so
+      *  the next PG3 run reports real on-hand stock.  Updates the
+      *  master in place (OPEN I-O / REWRITE) so the change is on
+      *  PR3FA19.TXT as soon as the run completes.
+      *
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT Candy-Inventory
+               ASSIGN TO "PR3FA19.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Sales-Transactions
+               ASSIGN TO "CANDYSLS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  Candy-Inventory
+           RECORD CONTAINS 146 CHARACTERS.
+
+           COPY "CANDYREC.CPY".
+
+       FD  Sales-Transactions
+           RECORD CONTAINS 17 CHARACTERS.
+
+       01  Sales-Record.
+           05 ST-Warehouse                  PIC X(4).
+           05 ST-Vendor                     PIC X(4).
+           05 ST-CandyID                    PIC X(3).
+           05 ST-Sub                        PIC 9.
+           05 ST-Quantity                   PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  Flags-N-Switches.
+           05 EOF-Flag                     PIC X  VALUE 'N'.
+               88 No-More-Data                    VALUE 'Y'.
+           05 Tran-EOF-Flag                 PIC X  VALUE 'N'.
+               88 No-More-Transactions            VALUE 'Y'.
+           05 Sub                           PIC 9.
+
+       01  Sales-Table.
+           05 Sales-Entry OCCURS 1000 TIMES INDEXED BY TX.
+               10 SE-Warehouse              PIC X(4).
+               10 SE-Vendor                 PIC X(4).
+               10 SE-CandyID                PIC X(3).
+               10 SE-Sub                    PIC 9.
+               10 SE-Quantity                PIC 9(5).
+           05 Sales-Count                   PIC 9(4)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       100-Main-Function.
+           PERFORM 150-Housekeeping
+           PERFORM 200-Update-Master
+           PERFORM 900-End-Function
+           .
+      * Opens both files and loads the day's sales transactions into a
+      * table keyed by Warehouse/Vendor/CandyID/Sub
+       150-Housekeeping.
+           OPEN I-O Candy-Inventory
+           OPEN INPUT Sales-Transactions
+           PERFORM 175-Load-Transactions
+           CLOSE Sales-Transactions
+           .
+      * Reads the sales transaction file into Sales-Table
+       175-Load-Transactions.
+           PERFORM UNTIL No-More-Transactions
+               READ Sales-Transactions
+                   AT END
+                      MOVE 'Y' TO Tran-EOF-Flag
+                   NOT AT END
+                      IF Sales-Count < 1000 THEN
+                          ADD 1 TO Sales-Count
+                          SET TX TO Sales-Count
+                          MOVE ST-Warehouse TO SE-Warehouse(TX)
+                          MOVE ST-Vendor TO SE-Vendor(TX)
+                          MOVE ST-CandyID TO SE-CandyID(TX)
+                          MOVE ST-Sub TO SE-Sub(TX)
+                          MOVE ST-Quantity TO SE-Quantity(TX)
+                      END-IF
+               END-READ
+           END-PERFORM
+           .
+      * Reads each master record, applies any matching transactions,
+      * and rewrites the record in place
+       200-Update-Master.
+           PERFORM UNTIL No-More-Data
+               READ Candy-Inventory
+                   AT END
+                      MOVE 'Y' TO EOF-Flag
+                   NOT AT END
+                      PERFORM 300-Apply-Transactions
+                      REWRITE Candy-Record
+               END-READ
+           END-PERFORM
+           .
+      * Applies every matching transaction to each Sub entry of the
+      * master record currently in hand
+       300-Apply-Transactions.
+           MOVE 1 TO Sub
+           PERFORM UNTIL Sub > 5
+               PERFORM 350-Apply-Sub-Transactions
+               ADD 1 TO Sub
+           END-PERFORM
+           .
+      * Scans the sales table for transactions matching the current
+      * Warehouse/Vendor/CandyID/Sub and subtracts the quantity sold
+      * from CRD-Stock(Sub)
+       350-Apply-Sub-Transactions.
+           IF Sales-Count > ZERO THEN
+               PERFORM 375-Apply-One-Sale
+                   VARYING TX FROM 1 BY 1
+                   UNTIL TX > Sales-Count
+           END-IF
+           .
+      * Applies a single sales-table entry if its key matches
+       375-Apply-One-Sale.
+           IF SE-Warehouse(TX) = CR-Warehouse
+               AND SE-Vendor(TX) = CR-Vendor
+               AND SE-CandyID(TX) = CR-CandyID
+               AND SE-Sub(TX) = Sub THEN
+               SUBTRACT SE-Quantity(TX) FROM CRD-Stock(Sub)
+           END-IF
+           .
+
+       900-End-Function.
+           CLOSE Candy-Inventory
+           STOP RUN
+           .
