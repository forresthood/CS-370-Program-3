@@ -0,0 +1,16 @@
+      * Candy-Record layout for PR3FA19.TXT, shared by PG3 and the
+      * programs that maintain the master (PG3SALE, PG3MAINT).
+       01  Candy-Record.
+           05 CR-Warehouse                 PIC X(4).
+           05 CR-Vendor                    PIC X(4).
+           05 CR-CandyID                   PIC X(3).
+           05 CR-Data  OCCURS 5 TIMES.
+               10 CRD-Name                 PIC X(15).
+               10 CRD-Size                 PIC A.
+               10 CRD-Type                 PIC AA.
+               10 CRD-Stock                PIC S9(4).
+               10 CRD-Stock-X REDEFINES CRD-Stock
+                                           PIC X(4).
+               10 CRD-Price                PIC S999v99.
+               10 CRD-Price-X REDEFINES CRD-Price
+                                           PIC X(5).
